@@ -0,0 +1,183 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PBEG0008.
+       AUTHOR.        FURKAN TUNCER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC ASSIGN        ACCTREC
+                           ORGANIZATION  INDEXED
+                           ACCESS        SEQUENTIAL
+                           RECORD        ACCT-KEY
+                           STATUS        ACCT-ST.
+           SELECT RPT-FILE ASSIGN RPTFILE
+                           STATUS RPT-ST.
+           SELECT THRESH-FILE ASSIGN THRESHFL
+                           ORGANIZATION LINE SEQUENTIAL
+                           STATUS THRESH-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-REC.
+       01  ACCT-FIELDS.
+           03 ACCT-KEY.
+              05 ACCT-ID        PIC S9(05) COMP-3.
+              05 ACCT-DVZ       PIC S9(03) COMP.
+           03 ACCT-NAME         PIC X(15).
+           03 ACCT-SURNAME      PIC X(15).
+           03 ACCT-DATE         PIC S9(7)  COMP-3.
+           03 ACCT-STATUS       PIC X(01).
+              88 ACCT-ACTIVE               VALUE 'A'.
+              88 ACCT-CLOSED               VALUE 'C'.
+           03 FILLER            PIC X(7)   VALUE SPACES.
+      *
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-REC               PIC X(80).
+      *
+       FD  THRESH-FILE RECORDING MODE F.
+       01  THRESH-REC.
+           05 THRESH-YEARS       PIC 9(03).
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 ACCT-ST            PIC 9(02).
+              88 ACCT-EOF                   VALUE 10.
+              88 ACCT-SUCCESS               VALUE 00 97.
+           05 RPT-ST             PIC 9(02).
+              88 RPT-SUCCESS                VALUE 00 97.
+           05 THRESH-ST          PIC 9(02).
+              88 THRESH-SUCCESS             VALUE 00 97.
+           05 WS-THRESHOLD-YEARS PIC 9(03) VALUE 10.
+           05 WS-THRESHOLD-DAYS  PIC 9(06).
+           05 WS-TODAY-YYYYMMDD  PIC 9(08).
+           05 WS-TODAY-INT       PIC 9(07).
+           05 WS-ACCT-INT        PIC 9(07).
+           05 WS-AGE-DAYS        PIC S9(07).
+           05 WS-AGE-YEARS       PIC 9(05).
+           05 WS-TOTAL-COUNT     PIC 9(07) VALUE ZEROS.
+           05 WS-DORMANT-COUNT   PIC 9(07) VALUE ZEROS.
+           05 WS-PAGE-NO         PIC 9(04) VALUE ZEROS.
+           05 WS-LINE-COUNT      PIC 9(02) VALUE 99.
+           05 WS-LINES-PER-PAGE  PIC 9(02) VALUE 55.
+       01  WS-HEADING-1.
+           05 FILLER             PIC X(15) VALUE 'PBEG0008'.
+           05 FILLER             PIC X(35) VALUE
+                 'DORMANT ACCOUNT AGING REPORT'.
+           05 FILLER             PIC X(05) VALUE 'PAGE '.
+           05 H1-PAGE-NO         PIC ZZZ9.
+           05 FILLER             PIC X(21) VALUE SPACES.
+       01  WS-HEADING-2.
+           05 FILLER             PIC X(08) VALUE 'ACCT-ID'.
+           05 FILLER             PIC X(05) VALUE 'DVZ'.
+           05 FILLER             PIC X(17) VALUE 'NAME'.
+           05 FILLER             PIC X(17) VALUE 'SURNAME'.
+           05 FILLER             PIC X(08) VALUE 'AGE-YRS'.
+           05 FILLER             PIC X(08) VALUE 'STATUS'.
+           05 FILLER             PIC X(17) VALUE SPACES.
+       01  WS-DETAIL-LINE.
+           05 DL-ID              PIC ZZZZ9.
+           05 FILLER             PIC X(04) VALUE SPACES.
+           05 DL-DVZ             PIC ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 DL-NAME            PIC X(15).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 DL-SURNAME         PIC X(15).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 DL-AGE             PIC ZZZZ9.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 DL-STATUS          PIC X(07).
+           05 FILLER             PIC X(15) VALUE SPACES.
+       01  WS-GRANDTOTAL-LINE.
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 FILLER             PIC X(20) VALUE 'DORMANT ACCOUNTS ='.
+           05 GT-DORMANT         PIC ZZZZZZ9.
+           05 FILLER             PIC X(04) VALUE SPACES.
+           05 FILLER             PIC X(12) VALUE 'OF TOTAL ='.
+           05 GT-TOTAL           PIC ZZZZZZ9.
+           05 FILLER             PIC X(04) VALUE SPACES.
+           05 FILLER             PIC X(16) VALUE 'THRESHOLD YRS ='.
+           05 GT-THRESHOLD       PIC ZZ9.
+           05 FILLER             PIC X(13) VALUE SPACES.
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM H050-INIT.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H200-PROCESS-RECORD UNTIL ACCT-EOF.
+           PERFORM H900-WRITE-SUMMARY.
+           PERFORM H999-PROGRAM-EXIT.
+      *ESTABLISH TODAY'S INTEGER DATE AND THE DORMANCY THRESHOLD
+       H050-INIT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD.
+           COMPUTE WS-TODAY-INT =
+              FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+           OPEN INPUT THRESH-FILE.
+           IF THRESH-SUCCESS
+              READ THRESH-FILE
+              IF THRESH-SUCCESS AND THRESH-YEARS > 0
+                 MOVE THRESH-YEARS TO WS-THRESHOLD-YEARS
+              END-IF
+              CLOSE THRESH-FILE
+           END-IF.
+           COMPUTE WS-THRESHOLD-DAYS = WS-THRESHOLD-YEARS * 365.
+       H050-END. EXIT.
+       H100-OPEN-FILES.
+           OPEN INPUT ACCT-REC.
+           IF NOT ACCT-SUCCESS
+              DISPLAY 'UNABLE TO OPEN FILE: ' ACCT-ST
+              MOVE ACCT-ST TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT RPT-FILE.
+           IF NOT RPT-SUCCESS
+              DISPLAY 'UNABLE TO OPEN FILE: ' RPT-ST
+              MOVE RPT-ST TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           READ ACCT-REC NEXT RECORD.
+       H100-END. EXIT.
+      *COMPUTE ACCOUNT AGE FROM ACCT-DATE AND LIST IT IF DORMANT
+       H200-PROCESS-RECORD.
+           ADD 1 TO WS-TOTAL-COUNT.
+           COMPUTE WS-ACCT-INT = FUNCTION INTEGER-OF-DAY(ACCT-DATE).
+           COMPUTE WS-AGE-DAYS = WS-TODAY-INT - WS-ACCT-INT.
+           IF WS-AGE-DAYS > WS-THRESHOLD-DAYS
+              COMPUTE WS-AGE-YEARS = WS-AGE-DAYS / 365
+              PERFORM H250-WRITE-DETAIL
+              ADD 1 TO WS-DORMANT-COUNT
+           END-IF.
+           READ ACCT-REC NEXT RECORD.
+       H200-END. EXIT.
+       H240-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO H1-PAGE-NO.
+           WRITE RPT-REC FROM WS-HEADING-1 AFTER ADVANCING PAGE.
+           WRITE RPT-REC FROM WS-HEADING-2 AFTER ADVANCING 2 LINES.
+           MOVE ZEROS TO WS-LINE-COUNT.
+       H240-END. EXIT.
+       H250-WRITE-DETAIL.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM H240-WRITE-HEADERS
+           END-IF.
+           MOVE ACCT-ID      TO DL-ID.
+           MOVE ACCT-DVZ     TO DL-DVZ.
+           MOVE ACCT-NAME    TO DL-NAME.
+           MOVE ACCT-SURNAME TO DL-SURNAME.
+           MOVE WS-AGE-YEARS TO DL-AGE.
+           IF ACCT-CLOSED
+              MOVE 'CLOSED'  TO DL-STATUS
+           ELSE
+              MOVE 'ACTIVE'  TO DL-STATUS
+           END-IF.
+           WRITE RPT-REC FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINES.
+           ADD 1 TO WS-LINE-COUNT.
+       H250-END. EXIT.
+      *SUMMARIZE HOW MANY ACCOUNTS EXCEEDED THE DORMANCY THRESHOLD
+       H900-WRITE-SUMMARY.
+           MOVE WS-DORMANT-COUNT   TO GT-DORMANT.
+           MOVE WS-TOTAL-COUNT     TO GT-TOTAL.
+           MOVE WS-THRESHOLD-YEARS TO GT-THRESHOLD.
+           WRITE RPT-REC FROM WS-GRANDTOTAL-LINE
+              AFTER ADVANCING 3 LINES.
+       H900-END. EXIT.
+       H999-PROGRAM-EXIT.
+           CLOSE ACCT-REC
+                 RPT-FILE.
+           STOP RUN.
+       H999-END. EXIT.
