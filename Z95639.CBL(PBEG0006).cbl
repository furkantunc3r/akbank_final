@@ -4,10 +4,19 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT OUT-FILE ASSIGN OUTFILE
+           SELECT OUT-FILE ASSIGN WS-OUT-DDNAME
                            STATUS OUT-ST.
            SELECT INP-FILE ASSIGN INPFILE
                            STATUS INP-ST.
+           SELECT CKPT-FILE ASSIGN CKPTFILE
+                           ORGANIZATION LINE SEQUENTIAL
+                           STATUS CKPT-ST.
+           SELECT GENCTR-FILE ASSIGN GENCTRFL
+                           ORGANIZATION LINE SEQUENTIAL
+                           STATUS GENCTR-ST.
+           SELECT RESTART-FILE ASSIGN RESTARTF
+                           ORGANIZATION LINE SEQUENTIAL
+                           STATUS RESTART-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-FILE RECORDING MODE F.
@@ -27,31 +36,95 @@
            05 INP-ISLEM-TIPI    PIC X(01).
            05 INP-ID            PIC X(05).
            05 INP-DVZ           PIC X(03).
+           05 INP-NAME          PIC X(15).
+           05 INP-SURNAME       PIC X(15).
+           05 INP-DATE          PIC X(07).
+      *
+       FD  CKPT-FILE RECORDING MODE F.
+       01  CKPT-REC.
+           05 CKPT-COUNT        PIC 9(08).
+           05 CKPT-CNT-R        PIC 9(07).
+           05 CKPT-CNT-U        PIC 9(07).
+           05 CKPT-CNT-W        PIC 9(07).
+           05 CKPT-CNT-D        PIC 9(07).
+           05 CKPT-CNT-A        PIC 9(07).
+           05 CKPT-CNT-INVALID  PIC 9(07).
+           05 CKPT-CNT-BADKEY   PIC 9(07).
+           05 CKPT-CNT-RC-OK    PIC 9(07).
+           05 CKPT-CNT-RC-ERROR PIC 9(07).
+      *
+       FD  GENCTR-FILE RECORDING MODE F.
+       01  GENCTR-REC.
+           05 GENCTR-DATE       PIC 9(06).
+           05 GENCTR-SEQ        PIC 9(02).
+      *
+       FD  RESTART-FILE RECORDING MODE F.
+       01  RESTART-REC.
+           05 RESTART-FLAG      PIC X(01).
       *
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05 WS-PBEGIDX        PIC X(08)   VALUE 'PBEGIDX'.
            05 OUT-ST            PIC 9(02).
               88 OUT-SUCCESS                VALUE 00 97.
+           05 WS-OUT-OPEN-SW    PIC X(01)   VALUE 'N'.
+              88 WS-OUT-OPENED              VALUE 'Y'.
+           05 WS-INP-OPEN-SW    PIC X(01)   VALUE 'N'.
+              88 WS-INP-OPENED              VALUE 'Y'.
            05 INP-ST            PIC 9(02).
               88 INP-EOF                    VALUE 10.
               88 INP-SUCCESS                VALUE 00 97.
+           05 WS-CKPT-OPEN-SW   PIC X(01)   VALUE 'N'.
+              88 WS-CKPT-OPENED             VALUE 'Y'.
+           05 CKPT-ST           PIC 9(02).
+              88 CKPT-EOF                   VALUE 10.
+              88 CKPT-SUCCESS               VALUE 00 97.
+           05 GENCTR-ST         PIC 9(02).
+              88 GENCTR-EOF                 VALUE 10.
+              88 GENCTR-SUCCESS             VALUE 00 97.
+           05 RESTART-ST        PIC 9(02).
+              88 RESTART-SUCCESS            VALUE 00 97.
+           05 WS-RESTART-FLAG   PIC X(01)   VALUE 'N'.
+              88 WS-RESTART-REQUESTED       VALUE 'Y'.
+           05 WS-OUT-DDNAME     PIC X(09).
+           05 WS-GEN-TODAY      PIC 9(06).
+           05 WS-GEN-SEQ        PIC 9(02)   VALUE 1.
+           05 WS-CKPT-INTERVAL  PIC 9(05)   VALUE 01000.
+           05 WS-REC-COUNT      PIC 9(08)   VALUE ZEROS.
+           05 WS-RESTART-COUNT  PIC 9(08)   VALUE ZEROS.
+           05 WS-SKIP-COUNT     PIC 9(08)   VALUE ZEROS.
+           05 WS-CKPT-QUOT      PIC 9(08)   VALUE ZEROS.
+           05 WS-CKPT-REM       PIC 9(05)   VALUE ZEROS.
+           05 WS-CNT-R          PIC 9(07)   VALUE ZEROS.
+           05 WS-CNT-U          PIC 9(07)   VALUE ZEROS.
+           05 WS-CNT-W          PIC 9(07)   VALUE ZEROS.
+           05 WS-CNT-D          PIC 9(07)   VALUE ZEROS.
+           05 WS-CNT-A          PIC 9(07)   VALUE ZEROS.
+           05 WS-CNT-INVALID    PIC 9(07)   VALUE ZEROS.
+           05 WS-CNT-BADKEY     PIC 9(07)   VALUE ZEROS.
+           05 WS-CNT-RC-OK      PIC 9(07)   VALUE ZEROS.
+           05 WS-CNT-RC-ERROR   PIC 9(07)   VALUE ZEROS.
            05 WS-ISLEM-TIPI     PIC X(01).
-              88 WS-ISLEM-TIPI-VALID        VALUE 'R' 'W' 'U' 'D'.
+              88 WS-ISLEM-TIPI-VALID        VALUE 'R' 'W' 'U' 'D' 'A'.
            05 WS-SUB-AREA.
               07 WS-SUB-FUNC    PIC X(01).
                  88 WS-FUNC-READ            VALUE 'R'.
                  88 WS-FUNC-UPDATE          VALUE 'U'.
                  88 WS-FUNC-WRITE           VALUE 'W'.
                  88 WS-FUNC-DELETE          VALUE 'D'.
+                 88 WS-FUNC-REACTIVATE      VALUE 'A'.
               07 WS-SUB-ID      PIC 9(05).
               07 WS-SUB-DVZ     PIC 9(03).
               07 WS-SUB-RC      PIC 9(02).
+              07 WS-SUB-NAME    PIC X(15).
+              07 WS-SUB-SURNAME PIC X(15).
+              07 WS-SUB-DATE    PIC X(07).
               07 WS-SUB-DATA    PIC X(84).
        PROCEDURE DIVISION.
        000-MAIN.
            PERFORM H100-OPEN-FILES.
            PERFORM H200-PROCESS UNTIL INP-EOF.
+           PERFORM H130-CLEAR-RESTART-FLAG.
            PERFORM H999-PROGRAM-EXIT.
        H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
@@ -60,47 +133,234 @@
               MOVE INP-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
-           OPEN OUTPUT OUT-FILE.
+           SET WS-INP-OPENED TO TRUE.
+           PERFORM H108-GET-RESTART-FLAG.
+           PERFORM H110-GET-RESTART-POINT.
+           PERFORM H105-GET-GENERATION.
+           IF WS-RESTART-REQUESTED
+              OPEN EXTEND OUT-FILE
+              IF NOT OUT-SUCCESS
+                 OPEN OUTPUT OUT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT OUT-FILE
+           END-IF.
            IF NOT OUT-SUCCESS
               DISPLAY 'UNABLE TO OPEN FILE: ' OUT-ST
               MOVE OUT-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           SET WS-OUT-OPENED TO TRUE.
+           OPEN OUTPUT CKPT-FILE.
+           IF NOT CKPT-SUCCESS
+              DISPLAY 'UNABLE TO OPEN FILE: ' CKPT-ST
+              MOVE CKPT-ST TO RETURN-CODE
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           SET WS-CKPT-OPENED TO TRUE.
+           IF WS-RESTART-REQUESTED
+              PERFORM H140-WRITE-RESTART-MARKER
+           END-IF.
            READ INP-FILE.
            IF NOT INP-SUCCESS
               DISPLAY 'UNABLE TO READ FILE: ' INP-ST
               MOVE INP-ST TO RETURN-CODE
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           MOVE WS-RESTART-COUNT TO WS-REC-COUNT.
+           IF WS-RESTART-COUNT > 0
+              MOVE 1 TO WS-SKIP-COUNT
+              PERFORM H120-SKIP-RECORD
+                 UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT
+                    OR INP-EOF
+              DISPLAY 'RESTARTED AFTER RECORD: ' WS-RESTART-COUNT
+           END-IF.
        H100-END. EXIT.
+      *DETERMINE WHETHER THIS RUN IS A RESTART BEFORE ANYTHING ELSE
+       H108-GET-RESTART-FLAG.
+           MOVE 'N' TO WS-RESTART-FLAG.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-SUCCESS
+              READ RESTART-FILE
+              IF RESTART-SUCCESS
+                 MOVE RESTART-FLAG TO WS-RESTART-FLAG
+              END-IF
+              CLOSE RESTART-FILE
+           END-IF.
+       H108-END. EXIT.
+      *ON A RESTART, CONTINUE THE SAME GENERATION INSTEAD OF A NEW ONE
+       H105-GET-GENERATION.
+           IF WS-RESTART-REQUESTED
+              PERFORM H106-REUSE-GENERATION
+           ELSE
+              PERFORM H107-NEW-GENERATION
+           END-IF.
+           PERFORM H109-BUILD-DDNAME.
+       H105-END. EXIT.
+       H106-REUSE-GENERATION.
+           MOVE ZEROS TO WS-GEN-TODAY.
+           MOVE 1     TO WS-GEN-SEQ.
+           OPEN INPUT GENCTR-FILE.
+           IF GENCTR-SUCCESS
+              READ GENCTR-FILE
+              IF GENCTR-SUCCESS
+                 MOVE GENCTR-DATE TO WS-GEN-TODAY
+                 MOVE GENCTR-SEQ  TO WS-GEN-SEQ
+              END-IF
+              CLOSE GENCTR-FILE
+           END-IF.
+       H106-END. EXIT.
+      *BUILD TODAY'S GENERATION DD NAME SO OUT-FILE IS NEVER REUSED
+       H107-NEW-GENERATION.
+           MOVE FUNCTION CURRENT-DATE(3:6) TO WS-GEN-TODAY.
+           MOVE 1 TO WS-GEN-SEQ.
+           OPEN INPUT GENCTR-FILE.
+           IF GENCTR-SUCCESS
+              READ GENCTR-FILE
+              IF GENCTR-SUCCESS AND GENCTR-DATE = WS-GEN-TODAY
+                 COMPUTE WS-GEN-SEQ = GENCTR-SEQ + 1
+              END-IF
+              CLOSE GENCTR-FILE
+           END-IF.
+           MOVE WS-GEN-TODAY TO GENCTR-DATE.
+           MOVE WS-GEN-SEQ   TO GENCTR-SEQ.
+           OPEN OUTPUT GENCTR-FILE.
+           WRITE GENCTR-REC
+           END-WRITE.
+           CLOSE GENCTR-FILE.
+       H107-END. EXIT.
+       H109-BUILD-DDNAME.
+           STRING 'O' WS-GEN-TODAY WS-GEN-SEQ
+              DELIMITED BY SIZE INTO WS-OUT-DDNAME.
+       H109-END. EXIT.
+      *ONLY HONOR A PRIOR CHECKPOINT WHEN THE RESTART PARAMETER SAYS SO
+       H110-GET-RESTART-POINT.
+           MOVE ZEROS TO WS-RESTART-COUNT.
+           IF WS-RESTART-REQUESTED
+              OPEN INPUT CKPT-FILE
+              IF CKPT-SUCCESS
+                 PERFORM H115-READ-CHECKPOINT UNTIL CKPT-EOF
+                 CLOSE CKPT-FILE
+              END-IF
+           END-IF.
+       H110-END. EXIT.
+       H115-READ-CHECKPOINT.
+           READ CKPT-FILE.
+           IF CKPT-SUCCESS
+              MOVE CKPT-COUNT        TO WS-RESTART-COUNT
+              MOVE CKPT-CNT-R        TO WS-CNT-R
+              MOVE CKPT-CNT-U        TO WS-CNT-U
+              MOVE CKPT-CNT-W        TO WS-CNT-W
+              MOVE CKPT-CNT-D        TO WS-CNT-D
+              MOVE CKPT-CNT-A        TO WS-CNT-A
+              MOVE CKPT-CNT-INVALID  TO WS-CNT-INVALID
+              MOVE CKPT-CNT-BADKEY   TO WS-CNT-BADKEY
+              MOVE CKPT-CNT-RC-OK    TO WS-CNT-RC-OK
+              MOVE CKPT-CNT-RC-ERROR TO WS-CNT-RC-ERROR
+           END-IF.
+       H115-END. EXIT.
+      *NOTE THE RESTART IN THE OUTPUT SO THE GENERATION SHOWS WHERE
+      *THE PRIOR RUN LEFT OFF
+       H140-WRITE-RESTART-MARKER.
+           MOVE ZEROS  TO OUT-ID OUT-DVZ OUT-RETURN-CODE.
+           MOVE SPACES TO OUT-FNAME-FROM OUT-FNAME-TO
+                          OUT-LNAME-FROM OUT-LNAME-TO.
+           MOVE 'S'    TO OUT-ISLEM-TIPI.
+           MOVE 'RUN RESTARTED AFTER RECORD' TO OUT-ACIKLAMA.
+           MOVE WS-RESTART-COUNT TO OUT-FNAME-FROM.
+           WRITE OUT-REC END-WRITE.
+       H140-END. EXIT.
+      *SKIP A RECORD ALREADY APPLIED ON A PRIOR RUN
+       H120-SKIP-RECORD.
+           READ INP-FILE.
+           ADD 1 TO WS-SKIP-COUNT.
+       H120-END. EXIT.
+      *DISARM THE RESTART PARAMETER SO THE NEXT RUN STARTS CLEAN
+       H130-CLEAR-RESTART-FLAG.
+           MOVE 'N' TO RESTART-FLAG.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE RESTART-REC
+           END-WRITE.
+           CLOSE RESTART-FILE.
+       H130-END. EXIT.
       *EVALUATE AND SET TO TRUE FOR CALL OPERATION
        H200-PROCESS.
            MOVE INP-ISLEM-TIPI TO WS-ISLEM-TIPI
            IF WS-ISLEM-TIPI-VALID
-              EVALUATE WS-ISLEM-TIPI
-                 WHEN 'R'
-                    SET WS-FUNC-READ   TO TRUE
-                 WHEN 'U'
-                    SET WS-FUNC-UPDATE TO TRUE
-                 WHEN 'W'
-                    SET WS-FUNC-WRITE  TO TRUE
-                 WHEN 'D'
-                    SET WS-FUNC-DELETE TO TRUE
-               END-EVALUATE
-               MOVE INP-ID             TO WS-SUB-ID
-               MOVE INP-DVZ            TO WS-SUB-DVZ
-               MOVE ZEROS              TO WS-SUB-RC
-               MOVE SPACES             TO WS-SUB-DATA
-               CALL WS-PBEGIDX         USING WS-SUB-AREA
+              IF INP-ID NUMERIC AND INP-DVZ NUMERIC
+                 AND (WS-ISLEM-TIPI NOT = 'W' OR INP-DATE NUMERIC)
+                 EVALUATE WS-ISLEM-TIPI
+                    WHEN 'R'
+                       SET WS-FUNC-READ   TO TRUE
+                    WHEN 'U'
+                       SET WS-FUNC-UPDATE TO TRUE
+                    WHEN 'W'
+                       SET WS-FUNC-WRITE  TO TRUE
+                    WHEN 'D'
+                       SET WS-FUNC-DELETE TO TRUE
+                    WHEN 'A'
+                       SET WS-FUNC-REACTIVATE TO TRUE
+                  END-EVALUATE
+                  MOVE INP-ID             TO WS-SUB-ID
+                  MOVE INP-DVZ            TO WS-SUB-DVZ
+                  MOVE ZEROS              TO WS-SUB-RC
+                  MOVE INP-NAME           TO WS-SUB-NAME
+                  MOVE INP-SURNAME        TO WS-SUB-SURNAME
+                  MOVE INP-DATE           TO WS-SUB-DATE
+                  MOVE SPACES             TO WS-SUB-DATA
+                  CALL WS-PBEGIDX         USING WS-SUB-AREA
+                  EVALUATE WS-ISLEM-TIPI
+                     WHEN 'R' ADD 1 TO WS-CNT-R
+                     WHEN 'U' ADD 1 TO WS-CNT-U
+                     WHEN 'W' ADD 1 TO WS-CNT-W
+                     WHEN 'D' ADD 1 TO WS-CNT-D
+                     WHEN 'A' ADD 1 TO WS-CNT-A
+                  END-EVALUATE
+                  IF WS-SUB-RC = 0
+                     ADD 1 TO WS-CNT-RC-OK
+                  ELSE
+                     ADD 1 TO WS-CNT-RC-ERROR
+                  END-IF
+              ELSE
+                  MOVE ZEROS              TO WS-SUB-ID WS-SUB-DVZ
+                  MOVE 90                 TO WS-SUB-RC
+                  STRING 'INVALID KEY DATA-' INP-ID '-' INP-DVZ
+                         '-' INP-DATE
+                     DELIMITED BY SIZE INTO WS-SUB-DATA
+                  END-STRING
+                  ADD 1 TO WS-CNT-BADKEY
+              END-IF
            ELSE
                MOVE INP-ID             TO WS-SUB-ID
                MOVE INP-DVZ            TO WS-SUB-DVZ
                MOVE ZEROS              TO WS-SUB-RC
                MOVE 'INVALID OPERATE'  TO WS-SUB-DATA
+               ADD 1 TO WS-CNT-INVALID
            END-IF.
            PERFORM H300-PREP-OUTPUT.
+           ADD 1 TO WS-REC-COUNT.
+           DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+              GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+           IF WS-CKPT-REM = 0
+              PERFORM H250-WRITE-CHECKPOINT
+           END-IF.
            READ    INP-FILE.
        H200-END. EXIT.
+      *RECORD HOW FAR THE JOB HAS PROGRESSED FOR A LATER RESTART
+       H250-WRITE-CHECKPOINT.
+           MOVE WS-REC-COUNT     TO CKPT-COUNT.
+           MOVE WS-CNT-R         TO CKPT-CNT-R.
+           MOVE WS-CNT-U         TO CKPT-CNT-U.
+           MOVE WS-CNT-W         TO CKPT-CNT-W.
+           MOVE WS-CNT-D         TO CKPT-CNT-D.
+           MOVE WS-CNT-A         TO CKPT-CNT-A.
+           MOVE WS-CNT-INVALID   TO CKPT-CNT-INVALID.
+           MOVE WS-CNT-BADKEY    TO CKPT-CNT-BADKEY.
+           MOVE WS-CNT-RC-OK     TO CKPT-CNT-RC-OK.
+           MOVE WS-CNT-RC-ERROR  TO CKPT-CNT-RC-ERROR.
+           WRITE CKPT-REC
+           END-WRITE.
+       H250-END. EXIT.
       *DISPLAY THE OUTPUT WITH THE INCOMING DATA
        H300-PREP-OUTPUT.
            STRING WS-SUB-ID
@@ -113,9 +373,51 @@
            WRITE OUT-REC
            END-WRITE.
        H300-END. EXIT.
+      *WRITE A CONTROL-TOTAL TRAILER SO THE RUN CAN BE RECONCILED
+       H900-WRITE-SUMMARY.
+           MOVE ZEROS  TO OUT-ID OUT-DVZ OUT-RETURN-CODE.
+           MOVE SPACES TO OUT-FNAME-FROM OUT-FNAME-TO
+                          OUT-LNAME-FROM OUT-LNAME-TO.
+           MOVE 'T'    TO OUT-ISLEM-TIPI.
+           MOVE 'CTL TOTAL TRANSACTIONS R'      TO OUT-ACIKLAMA.
+           MOVE WS-CNT-R                        TO OUT-FNAME-FROM.
+           WRITE OUT-REC END-WRITE.
+           MOVE 'CTL TOTAL TRANSACTIONS U'      TO OUT-ACIKLAMA.
+           MOVE WS-CNT-U                        TO OUT-FNAME-FROM.
+           WRITE OUT-REC END-WRITE.
+           MOVE 'CTL TOTAL TRANSACTIONS W'      TO OUT-ACIKLAMA.
+           MOVE WS-CNT-W                        TO OUT-FNAME-FROM.
+           WRITE OUT-REC END-WRITE.
+           MOVE 'CTL TOTAL TRANSACTIONS D'      TO OUT-ACIKLAMA.
+           MOVE WS-CNT-D                        TO OUT-FNAME-FROM.
+           WRITE OUT-REC END-WRITE.
+           MOVE 'CTL TOTAL TRANSACTIONS A'      TO OUT-ACIKLAMA.
+           MOVE WS-CNT-A                        TO OUT-FNAME-FROM.
+           WRITE OUT-REC END-WRITE.
+           MOVE 'CTL TOTAL INVALID OPERATE'     TO OUT-ACIKLAMA.
+           MOVE WS-CNT-INVALID                  TO OUT-FNAME-FROM.
+           WRITE OUT-REC END-WRITE.
+           MOVE 'CTL TOTAL INVALID KEY DATA'     TO OUT-ACIKLAMA.
+           MOVE WS-CNT-BADKEY                   TO OUT-FNAME-FROM.
+           WRITE OUT-REC END-WRITE.
+           MOVE 'CTL TOTAL RETURN CODE OK'      TO OUT-ACIKLAMA.
+           MOVE WS-CNT-RC-OK                    TO OUT-FNAME-FROM.
+           WRITE OUT-REC END-WRITE.
+           MOVE 'CTL TOTAL RETURN CODE ERROR'   TO OUT-ACIKLAMA.
+           MOVE WS-CNT-RC-ERROR                 TO OUT-FNAME-FROM.
+           WRITE OUT-REC END-WRITE.
+       H900-END. EXIT.
       *
        H999-PROGRAM-EXIT.
-           CLOSE OUT-FILE
-                 INP-FILE.
+           IF WS-OUT-OPENED
+              PERFORM H900-WRITE-SUMMARY
+              CLOSE OUT-FILE
+           END-IF.
+           IF WS-INP-OPENED
+              CLOSE INP-FILE
+           END-IF.
+           IF WS-CKPT-OPENED
+              CLOSE CKPT-FILE
+           END-IF.
            STOP RUN.
        H999-END. EXIT.
