@@ -9,6 +9,9 @@
                            ACCESS        RANDOM
                            RECORD        ACCT-KEY
                            STATUS        ACCT-ST.
+           SELECT ACCT-HIST ASSIGN        ACCTHST
+                           ORGANIZATION  LINE SEQUENTIAL
+                           STATUS        HIST-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  ACCT-REC.
@@ -19,12 +22,30 @@
            03 ACCT-NAME         PIC X(15).
            03 ACCT-SURNAME      PIC X(15).
            03 ACCT-DATE         PIC S9(7)  COMP-3.
-           03 FILLER            PIC X(8)   VALUE SPACES.
+           03 ACCT-STATUS       PIC X(01)  VALUE 'A'.
+              88 ACCT-ACTIVE               VALUE 'A'.
+              88 ACCT-CLOSED               VALUE 'C'.
+           03 FILLER            PIC X(7)   VALUE SPACES.
+      *
+       FD  ACCT-HIST RECORDING MODE F.
+       01  ACCT-HIST-REC.
+           05 HIST-ID           PIC 9(05).
+           05 HIST-DVZ          PIC 9(03).
+           05 HIST-ISLEM-TIPI   PIC X(01).
+           05 HIST-TIMESTAMP    PIC 9(14).
+           05 HIST-NAME         PIC X(15).
+           05 HIST-SURNAME      PIC X(15).
+           05 HIST-DATE         PIC 9(7).
+           05 HIST-STATUS       PIC X(01).
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREA.
            05 ACCT-ST           PIC 9(02).
               88 ACCT-EOF                   VALUE 10.
               88 ACCT-SUCCESS               VALUE 00 97.
+           05 HIST-ST           PIC 9(02).
+              88 HIST-SUCCESS               VALUE 00 97.
+           05 WS-HIST-OPEN-SW   PIC X(01)   VALUE 'N'.
+              88 WS-HIST-OPENED             VALUE 'Y'.
            05 UPDATE-NAME       PIC X(15).
            05 I                 PIC 9(2).
            05 INSERT-POS        PIC 9(2)    VALUE 1.
@@ -40,9 +61,13 @@
               88 LS-FUNC-UPDATE             VALUE 'U'.
               88 LS-FUNC-WRITE              VALUE 'W'.
               88 LS-FUNC-DELETE             VALUE 'D'.
+              88 LS-FUNC-REACTIVATE         VALUE 'A'.
            05 LS-SUB-ID      PIC 9(05).
            05 LS-SUB-DVZ     PIC 9(03).
            05 LS-SUB-RC      PIC 9(02).
+           05 LS-SUB-NAME    PIC X(15).
+           05 LS-SUB-SURNAME PIC X(15).
+           05 LS-SUB-DATE    PIC X(07).
            05 LS-SUB-DATA    PIC X(84).
        PROCEDURE DIVISION USING LS-WORK-AREA.
       *CALL THE REQUIRED STATEMENT ACCORDING TO THE 88 VARS
@@ -56,9 +81,12 @@
                  PERFORM H400-WRITE
               WHEN LS-FUNC-DELETE
                  PERFORM H500-DELETE
+              WHEN LS-FUNC-REACTIVATE
+                 PERFORM H550-REACTIVATE
            END-EVALUATE.
            PERFORM H999-PROGRAM-EXIT.
       *
+      *ACCT-HIST IS ONLY NEEDED WHEN THE CALL WILL AUDIT A CHANGE
        H100-OPEN-FILES.
            OPEN I-O ACCT-REC.
            IF NOT ACCT-SUCCESS
@@ -66,6 +94,18 @@
               MOVE ACCT-ST                 TO LS-SUB-RC
               PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF LS-FUNC-UPDATE OR LS-FUNC-DELETE OR LS-FUNC-REACTIVATE
+              OPEN EXTEND ACCT-HIST
+              IF NOT HIST-SUCCESS
+                 OPEN OUTPUT ACCT-HIST
+              END-IF
+              IF NOT HIST-SUCCESS
+                 MOVE 'UNABLE TO OPEN FILE: ' TO LS-SUB-DATA
+                 MOVE HIST-ST                 TO LS-SUB-RC
+                 PERFORM H999-PROGRAM-EXIT
+              END-IF
+              SET WS-HIST-OPENED TO TRUE
+           END-IF.
        H100-END. EXIT.
       *GENERAL READ
        H150-READ-FILE.
@@ -87,12 +127,21 @@
            PERFORM H100-OPEN-FILES.
            PERFORM H150-READ-FILE.
            PERFORM H600-PREP-DATE.
-           STRING 'RECORD READ-'
-                   ACCT-NAME ' '
-                   ACCT-SURNAME ' '
-                   OUT-DATE
-                   DELIMITED BY SIZE INTO LS-SUB-DATA
-           END-STRING.
+           IF ACCT-CLOSED
+              STRING 'RECORD READ-CLOSED-'
+                      ACCT-NAME ' '
+                      ACCT-SURNAME ' '
+                      OUT-DATE
+                      DELIMITED BY SIZE INTO LS-SUB-DATA
+              END-STRING
+           ELSE
+              STRING 'RECORD READ-'
+                      ACCT-NAME ' '
+                      ACCT-SURNAME ' '
+                      OUT-DATE
+                      DELIMITED BY SIZE INTO LS-SUB-DATA
+              END-STRING
+           END-IF.
        H200-END. EXIT.
       *CHECK FOR NON-SPACE CHARACTERS AND WRITE THEM INTO A VARIABLE
       *CHANGE THE LETTERS WITH THE INSPECT COMMAND
@@ -102,21 +151,31 @@
            PERFORM H100-OPEN-FILES.
            PERFORM H150-READ-FILE.
            PERFORM H600-PREP-DATE.
-           MOVE SPACES TO UPDATE-NAME.
-           MOVE 1 TO INSERT-POS.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF ACCT-NAME
-              IF ACCT-NAME(I:1) NOT = ' '
-                 MOVE ACCT-NAME(I:1) TO UPDATE-NAME(INSERT-POS:1)
-                 COMPUTE INSERT-POS = INSERT-POS + 1
-              END-IF
-           END-PERFORM.
            MOVE ACCT-NAME    TO OLD-NAME.
            MOVE ACCT-SURNAME TO OLD-SURNAME.
-           MOVE UPDATE-NAME  TO ACCT-NAME.
-           INSPECT ACCT-SURNAME REPLACING
-              ALL 'E' BY 'I'.
-           INSPECT ACCT-SURNAME REPLACING
-              ALL 'A' BY 'E'.
+           PERFORM H650-WRITE-HIST.
+           IF LS-SUB-NAME NOT = SPACES
+              MOVE LS-SUB-NAME TO ACCT-NAME
+           ELSE
+              MOVE SPACES TO UPDATE-NAME
+              MOVE 1 TO INSERT-POS
+              PERFORM VARYING I FROM 1 BY 1
+                 UNTIL I > LENGTH OF ACCT-NAME
+                 IF ACCT-NAME(I:1) NOT = ' '
+                    MOVE ACCT-NAME(I:1) TO UPDATE-NAME(INSERT-POS:1)
+                    COMPUTE INSERT-POS = INSERT-POS + 1
+                 END-IF
+              END-PERFORM
+              MOVE UPDATE-NAME TO ACCT-NAME
+           END-IF.
+           IF LS-SUB-SURNAME NOT = SPACES
+              MOVE LS-SUB-SURNAME TO ACCT-SURNAME
+           ELSE
+              INSPECT ACCT-SURNAME REPLACING
+                 ALL 'E' BY 'I'
+              INSPECT ACCT-SURNAME REPLACING
+                 ALL 'A' BY 'E'
+           END-IF.
            REWRITE ACCT-FIELDS
            END-REWRITE.
            STRING 'RECORD UPDATED-'
@@ -131,12 +190,13 @@
       *IF KEY ALREADY EXISTS RETURN DUPLICATE-22
        H400-WRITE.
            PERFORM H100-OPEN-FILES.
-           MOVE LS-SUB-ID  TO ACCT-ID.
-           MOVE LS-SUB-DVZ TO ACCT-DVZ.
-           MOVE 'FURKAN'   TO ACCT-NAME.
-           MOVE 'TUNCER'   TO ACCT-SURNAME.
-           MOVE '19980823' TO ACCT-DATE.
-           MOVE '19980823' TO OUT-DATE.
+           MOVE LS-SUB-ID      TO ACCT-ID.
+           MOVE LS-SUB-DVZ     TO ACCT-DVZ.
+           MOVE LS-SUB-NAME    TO ACCT-NAME.
+           MOVE LS-SUB-SURNAME TO ACCT-SURNAME.
+           MOVE LS-SUB-DATE    TO ACCT-DATE.
+           SET ACCT-ACTIVE     TO TRUE.
+           PERFORM H600-PREP-DATE.
            WRITE ACCT-FIELDS
               INVALID KEY
                  MOVE 'DUPLICATE KEY' TO LS-SUB-DATA
@@ -150,28 +210,67 @@
                   DELIMITED BY SIZE INTO LS-SUB-DATA
            END-STRING.
        H400-END. EXIT.
-      *FIND THE RECORD AND DELETE
+      *FIND THE RECORD AND CLOSE IT (REVERSIBLE - NO PHYSICAL DELETE)
        H500-DELETE.
            PERFORM H100-OPEN-FILES.
            PERFORM H150-READ-FILE.
            PERFORM H600-PREP-DATE.
-           DELETE ACCT-REC RECORD
-           END-DELETE.
-           STRING 'RECORD DELETED-'
+           PERFORM H650-WRITE-HIST.
+           SET ACCT-CLOSED TO TRUE.
+           REWRITE ACCT-FIELDS
+           END-REWRITE.
+           STRING 'RECORD CLOSED-'
                   ACCT-NAME ' '
                   ACCT-SURNAME ' '
                   OUT-DATE
                   DELIMITED BY SIZE INTO LS-SUB-DATA
            END-STRING.
        H500-END. EXIT.
+      *FIND A CLOSED RECORD AND REOPEN IT
+       H550-REACTIVATE.
+           PERFORM H100-OPEN-FILES.
+           PERFORM H150-READ-FILE.
+           PERFORM H600-PREP-DATE.
+           PERFORM H650-WRITE-HIST.
+           SET ACCT-ACTIVE TO TRUE.
+           REWRITE ACCT-FIELDS
+           END-REWRITE.
+           STRING 'RECORD REACTIVATED-'
+                  ACCT-NAME ' '
+                  ACCT-SURNAME ' '
+                  OUT-DATE
+                  DELIMITED BY SIZE INTO LS-SUB-DATA
+           END-STRING.
+       H550-END. EXIT.
       *CHANGE TO FORMAT OF DATE TO BE DISPLAYABLE
        H600-PREP-DATE.
            COMPUTE YYYYDDD = FUNCTION INTEGER-OF-DAY(ACCT-DATE).
            COMPUTE MMDDYYYY = FUNCTION DATE-OF-INTEGER(YYYYDDD).
            MOVE MMDDYYYY TO OUT-DATE.
        H600-END. EXIT.
+      *WRITE A BEFORE-IMAGE OF THE RECORD TO THE AUDIT TRAIL
+       H650-WRITE-HIST.
+           MOVE ACCT-ID           TO HIST-ID.
+           MOVE ACCT-DVZ          TO HIST-DVZ.
+           MOVE LS-SUB-FUNC       TO HIST-ISLEM-TIPI.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO HIST-TIMESTAMP.
+           MOVE ACCT-NAME         TO HIST-NAME.
+           MOVE ACCT-SURNAME      TO HIST-SURNAME.
+           MOVE ACCT-DATE         TO HIST-DATE.
+           MOVE ACCT-STATUS       TO HIST-STATUS.
+           WRITE ACCT-HIST-REC
+           END-WRITE.
+           IF NOT HIST-SUCCESS
+              MOVE 'UNABLE TO WRITE AUDIT HIST: ' TO LS-SUB-DATA
+              MOVE HIST-ST                        TO LS-SUB-RC
+              PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H650-END. EXIT.
       *CLOSE THE VSAM FILE AND GIVE CONTROL BACK TO THE MAIN PROG.
        H999-PROGRAM-EXIT.
            CLOSE ACCT-REC.
+           IF WS-HIST-OPENED
+              CLOSE ACCT-HIST
+           END-IF.
            GOBACK.
        H999-END. EXIT.
