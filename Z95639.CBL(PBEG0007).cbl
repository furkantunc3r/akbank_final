@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PBEG0007.
+       AUTHOR.        FURKAN TUNCER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC ASSIGN        ACCTREC
+                           ORGANIZATION  INDEXED
+                           ACCESS        SEQUENTIAL
+                           RECORD        ACCT-KEY
+                           STATUS        ACCT-ST.
+           SELECT SORT-WORK ASSIGN SORTWK1.
+           SELECT RPT-FILE ASSIGN RPTFILE
+                           STATUS RPT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCT-REC.
+       01  ACCT-FIELDS.
+           03 ACCT-KEY.
+              05 ACCT-ID        PIC S9(05) COMP-3.
+              05 ACCT-DVZ       PIC S9(03) COMP.
+           03 ACCT-NAME         PIC X(15).
+           03 ACCT-SURNAME      PIC X(15).
+           03 ACCT-DATE         PIC S9(7)  COMP-3.
+           03 ACCT-STATUS       PIC X(01).
+              88 ACCT-ACTIVE               VALUE 'A'.
+              88 ACCT-CLOSED               VALUE 'C'.
+           03 FILLER            PIC X(7)   VALUE SPACES.
+      *
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05 SORT-DVZ           PIC S9(03) COMP.
+           05 SORT-ID            PIC S9(05) COMP-3.
+           05 SORT-NAME          PIC X(15).
+           05 SORT-SURNAME       PIC X(15).
+           05 SORT-STATUS        PIC X(01).
+      *
+       FD  RPT-FILE RECORDING MODE F.
+       01  RPT-REC               PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           05 ACCT-ST            PIC 9(02).
+              88 ACCT-EOF                   VALUE 10.
+              88 ACCT-SUCCESS               VALUE 00 97.
+           05 RPT-ST             PIC 9(02).
+              88 RPT-SUCCESS                VALUE 00 97.
+           05 WS-EOF-SW          PIC X(01) VALUE 'N'.
+              88 WS-SORT-EOF               VALUE 'Y'.
+           05 WS-FIRST-DVZ-SW    PIC X(01) VALUE 'Y'.
+              88 WS-FIRST-DVZ              VALUE 'Y'.
+           05 WS-CURRENT-DVZ     PIC S9(03).
+           05 WS-DVZ-COUNT       PIC 9(05) VALUE ZEROS.
+           05 WS-GRAND-COUNT     PIC 9(07) VALUE ZEROS.
+           05 WS-PAGE-NO         PIC 9(04) VALUE ZEROS.
+           05 WS-LINE-COUNT      PIC 9(02) VALUE 99.
+           05 WS-LINES-PER-PAGE  PIC 9(02) VALUE 55.
+       01  WS-HEADING-1.
+           05 FILLER             PIC X(15) VALUE 'PBEG0007'.
+           05 FILLER             PIC X(35) VALUE
+                 'ACCOUNT LISTING BY DIVISION'.
+           05 FILLER             PIC X(05) VALUE 'PAGE '.
+           05 H1-PAGE-NO         PIC ZZZ9.
+           05 FILLER             PIC X(21) VALUE SPACES.
+       01  WS-HEADING-2.
+           05 FILLER             PIC X(05) VALUE 'DVZ'.
+           05 FILLER             PIC X(08) VALUE 'ACCT-ID'.
+           05 FILLER             PIC X(17) VALUE 'NAME'.
+           05 FILLER             PIC X(17) VALUE 'SURNAME'.
+           05 FILLER             PIC X(08) VALUE 'STATUS'.
+           05 FILLER             PIC X(25) VALUE SPACES.
+       01  WS-DETAIL-LINE.
+           05 DL-DVZ             PIC ZZ9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 DL-ID              PIC ZZZZ9.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 DL-NAME            PIC X(15).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 DL-SURNAME         PIC X(15).
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 DL-STATUS          PIC X(07).
+           05 FILLER             PIC X(19) VALUE SPACES.
+       01  WS-SUBTOTAL-LINE.
+           05 FILLER             PIC X(10) VALUE SPACES.
+           05 FILLER             PIC X(20) VALUE 'DIVISION TOTAL DVZ='.
+           05 ST-DVZ             PIC ZZ9.
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 ST-COUNT           PIC ZZZZ9.
+           05 FILLER             PIC X(38) VALUE SPACES.
+       01  WS-GRANDTOTAL-LINE.
+           05 FILLER             PIC X(15) VALUE SPACES.
+           05 FILLER             PIC X(25) VALUE
+                 'GRAND TOTAL ACCOUNTS ='.
+           05 GT-COUNT           PIC ZZZZZZ9.
+           05 FILLER             PIC X(33) VALUE SPACES.
+       PROCEDURE DIVISION.
+      *SORT ACCT-REC BY DVZ SO ACCOUNTS CAN BE GROUPED FOR THE REPORT
+       000-MAIN.
+           SORT SORT-WORK
+              ON ASCENDING KEY SORT-DVZ SORT-ID
+              INPUT  PROCEDURE H200-SORT-INPUT
+              OUTPUT PROCEDURE H300-SORT-OUTPUT.
+           STOP RUN.
+      *BROWSE ACCT-REC SEQUENTIALLY AND FEED EACH RECORD TO THE SORT
+       H200-SORT-INPUT.
+           OPEN INPUT ACCT-REC.
+           IF NOT ACCT-SUCCESS
+              DISPLAY 'UNABLE TO OPEN FILE: ' ACCT-ST
+              MOVE ACCT-ST TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           READ ACCT-REC NEXT RECORD.
+           PERFORM H210-RELEASE-RECORD UNTIL ACCT-EOF.
+           CLOSE ACCT-REC.
+       H200-END. EXIT.
+       H210-RELEASE-RECORD.
+           MOVE ACCT-DVZ     TO SORT-DVZ.
+           MOVE ACCT-ID      TO SORT-ID.
+           MOVE ACCT-NAME    TO SORT-NAME.
+           MOVE ACCT-SURNAME TO SORT-SURNAME.
+           MOVE ACCT-STATUS  TO SORT-STATUS.
+           RELEASE SORT-REC.
+           READ ACCT-REC NEXT RECORD.
+       H210-END. EXIT.
+      *PRODUCE THE PAGINATED LISTING FROM THE SORTED RECORDS
+       H300-SORT-OUTPUT.
+           OPEN OUTPUT RPT-FILE.
+           IF NOT RPT-SUCCESS
+              DISPLAY 'UNABLE TO OPEN FILE: ' RPT-ST
+              MOVE RPT-ST TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           RETURN SORT-WORK RECORD AT END SET WS-SORT-EOF TO TRUE.
+           PERFORM H310-PROCESS-RECORD UNTIL WS-SORT-EOF.
+           IF NOT WS-FIRST-DVZ
+              PERFORM H330-WRITE-SUBTOTAL
+           END-IF.
+           PERFORM H340-WRITE-GRAND-TOTAL.
+           CLOSE RPT-FILE.
+       H300-END. EXIT.
+      *DETECT DVZ CONTROL BREAKS AND PAGE OVERFLOW, THEN WRITE DETAIL
+       H310-PROCESS-RECORD.
+           IF WS-FIRST-DVZ
+              MOVE SORT-DVZ TO WS-CURRENT-DVZ
+              MOVE 'N' TO WS-FIRST-DVZ-SW
+           ELSE
+              IF SORT-DVZ NOT = WS-CURRENT-DVZ
+                 PERFORM H330-WRITE-SUBTOTAL
+                 MOVE SORT-DVZ TO WS-CURRENT-DVZ
+                 MOVE ZEROS TO WS-DVZ-COUNT
+              END-IF
+           END-IF.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM H320-WRITE-HEADERS
+           END-IF.
+           PERFORM H325-WRITE-DETAIL.
+           ADD 1 TO WS-DVZ-COUNT.
+           ADD 1 TO WS-GRAND-COUNT.
+           RETURN SORT-WORK RECORD AT END SET WS-SORT-EOF TO TRUE.
+       H310-END. EXIT.
+       H320-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO TO H1-PAGE-NO.
+           WRITE RPT-REC FROM WS-HEADING-1 AFTER ADVANCING PAGE.
+           WRITE RPT-REC FROM WS-HEADING-2 AFTER ADVANCING 2 LINES.
+           MOVE ZEROS TO WS-LINE-COUNT.
+       H320-END. EXIT.
+       H325-WRITE-DETAIL.
+           MOVE SORT-DVZ     TO DL-DVZ.
+           MOVE SORT-ID      TO DL-ID.
+           MOVE SORT-NAME    TO DL-NAME.
+           MOVE SORT-SURNAME TO DL-SURNAME.
+           IF SORT-STATUS = 'C'
+              MOVE 'CLOSED'  TO DL-STATUS
+           ELSE
+              MOVE 'ACTIVE'  TO DL-STATUS
+           END-IF.
+           WRITE RPT-REC FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINES.
+           ADD 1 TO WS-LINE-COUNT.
+       H325-END. EXIT.
+       H330-WRITE-SUBTOTAL.
+           MOVE WS-CURRENT-DVZ TO ST-DVZ.
+           MOVE WS-DVZ-COUNT   TO ST-COUNT.
+           WRITE RPT-REC FROM WS-SUBTOTAL-LINE AFTER ADVANCING 2 LINES.
+           ADD 2 TO WS-LINE-COUNT.
+       H330-END. EXIT.
+       H340-WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-COUNT TO GT-COUNT.
+           WRITE RPT-REC FROM WS-GRANDTOTAL-LINE
+              AFTER ADVANCING 3 LINES.
+       H340-END. EXIT.
